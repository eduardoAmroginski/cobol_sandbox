@@ -0,0 +1,16 @@
+//CALCBAT  JOB  (ACCTNO),'CALCULATOR BATCH',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* Runs CALCULATOR unattended against a day's worth of
+//* transactions instead of an operator keying each one in.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=CALCULATOR
+//STEPLIB  DD   DSN=PROD.CALC.LOADLIB,DISP=SHR
+//TRANSIN  DD   DSN=PROD.CALC.TRANS.DAILY,DISP=SHR
+//AUDITOUT DD   DSN=PROD.CALC.AUDIT.TRAIL,DISP=MOD
+//CKPTOUT  DD   DSN=PROD.CALC.CHECKPOINT,DISP=MOD
+//CALCOUT  DD   DSN=PROD.CALC.RESULTS,DISP=MOD
+//RPTOUT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//STDENV   DD   *
+CALC-RUN-MODE=BATCH
+/*
