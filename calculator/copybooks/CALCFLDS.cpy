@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: CALCFLDS
+      * Purpose:  Working fields shared by PROC-SOMAR, PROC-SUBTRAIR,
+      *           PROC-DIVIDIR and PROC-MULTIPLICAR. Signed and
+      *           decimal-capable so CALCULATOR can handle real
+      *           dollar-and-cents figures, not just two-digit whole
+      *           numbers.
+      ******************************************************************
+       01  CALC-FIELDS.
+           05  WS-MODO         PIC X(01).
+           05  WS-NUM-1        PIC S9(09)V99
+                                SIGN LEADING SEPARATE CHARACTER.
+           05  WS-NUM-2        PIC S9(09)V99
+                                SIGN LEADING SEPARATE CHARACTER.
+           05  WS-RESULT       PIC S9(09)V99
+                                SIGN LEADING SEPARATE CHARACTER.
+           05  WS-MEMORIA      PIC S9(09)V99
+                                SIGN LEADING SEPARATE CHARACTER
+                                VALUE ZERO.
