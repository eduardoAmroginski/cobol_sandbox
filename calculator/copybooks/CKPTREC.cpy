@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: CKPTREC
+      * Purpose:  Layout of one checkpoint record written to CKPTOUT
+      *           so a long unattended session leaves a periodic
+      *           marker of how many operations it has completed.
+      ******************************************************************
+       01  CKPT-REC.
+           05  CKPT-CONTADOR       PIC 9(09).
+           05  CKPT-TIMESTAMP      PIC X(26).
