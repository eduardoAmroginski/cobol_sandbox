@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: CALCREC
+      * Purpose:  Layout of one calculation result written to
+      *           CALCOUT on every operation CALCULATOR performs, so
+      *           downstream jobs (billing, reconciliation) can pick
+      *           up results without reading the audit trail.
+      ******************************************************************
+       01  CALC-REC.
+           05  CALC-REC-MODO       PIC X(01).
+           05  CALC-REC-NUM-1      PIC S9(09)V99
+                                    SIGN LEADING SEPARATE CHARACTER.
+           05  CALC-REC-NUM-2      PIC S9(09)V99
+                                    SIGN LEADING SEPARATE CHARACTER.
+           05  CALC-REC-RESULT     PIC S9(09)V99
+                                    SIGN LEADING SEPARATE CHARACTER.
