@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: TRANSREC
+      * Purpose:  Layout of one batch transaction record read from
+      *           TRANSIN by CALCULATOR when running in batch mode.
+      ******************************************************************
+       01  TRANS-REC.
+           05  TRANS-MODO          PIC X(01).
+           05  TRANS-NUM-1         PIC S9(09)V99
+                                    SIGN LEADING SEPARATE CHARACTER.
+           05  TRANS-NUM-2         PIC S9(09)V99
+                                    SIGN LEADING SEPARATE CHARACTER.
