@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Copybook: RPTREC
+      * Purpose:  One print line of the end-of-session summary report
+      *           written to RPTOUT by PROC-IMPRIMIR-RELATORIO.
+      ******************************************************************
+       01  RPT-LINE                PIC X(80).
