@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: AUDITREC
+      * Purpose:  Layout of one audit-trail record appended to
+      *           AUDITOUT for every calculation CALCULATOR performs.
+      ******************************************************************
+       01  AUDIT-REC.
+           05  AUDIT-MODO          PIC X(01).
+           05  AUDIT-NUM-1         PIC S9(09)V99
+                                    SIGN LEADING SEPARATE CHARACTER.
+           05  AUDIT-NUM-2         PIC S9(09)V99
+                                    SIGN LEADING SEPARATE CHARACTER.
+           05  AUDIT-RESULT        PIC S9(09)V99
+                                    SIGN LEADING SEPARATE CHARACTER.
+           05  AUDIT-TIMESTAMP     PIC X(26).
