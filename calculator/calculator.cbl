@@ -2,41 +2,276 @@
       * Author: Eduardo Amroginski Santos
       * Date: 04/04/2023
       * Purpose: Creating a calculator in COBOL
+      *
+      * Modification history:
+      * 09/08/2026 EAS  Added batch mode: when run-mode is BATCH, reads
+      *                 transactions from TRANSIN instead of the
+      *                 console.
+      * 09/08/2026 EAS  Every calculation is now appended to AUDITOUT
+      *                 with a timestamp for the audit trail.
+      * 09/08/2026 EAS  WS-NUM-1/WS-NUM-2/WS-RESULT moved into the
+      *                 shared CALCFLDS copybook as signed, decimal
+      *                 fields instead of unsigned two-digit whole
+      *                 numbers.
+      * 09/08/2026 EAS  Added WS-MEMORIA and M+/MR menu options so a
+      *                 result can be carried into the next operation.
+      * 09/08/2026 EAS  Added MOD, EXP and RAIZ (square root) options
+      *                 to the menu and to batch transaction processing.
+      * 09/08/2026 EAS  Number prompts now validate sign and digits
+      *                 before computing, re-prompting on bad input.
+      * 09/08/2026 EAS  Menu/continue-or-exit now run from a top-level
+      *                 loop instead of re-PERFORMing MAIN-PROCEDURE;
+      *                 a checkpoint counter is written to CKPTOUT
+      *                 every 10 operations.
+      * 09/08/2026 EAS  PROC-CONTINUE-OR-EXIT now prints an end-of-
+      *                 session summary report to RPTOUT before the
+      *                 run stops.
+      * 09/08/2026 EAS  Every calculation is now also written to
+      *                 CALCOUT in the shared CALCREC layout, so
+      *                 other jobs can consume results directly.
+      * 09/08/2026 EAS  Added an online screen mode (CALC-RUN-MODE=
+      *                 TELA) that drives the same PROC-SOMAR/
+      *                 SUBTRAIR/DIVIDIR/MULTIPLICAR logic from full-
+      *                 screen panels instead of plain ACCEPT/DISPLAY,
+      *                 so more than one operator can run a session
+      *                 at a time.
+      * 09/08/2026 EAS  Fixed PROC-MODULO (quocient temp was carrying
+      *                 2 decimals, so REMAINDER came back ~0); added
+      *                 an ON SIZE ERROR guard to PROC-POTENCIA; made
+      *                 sure WS-MEMORIA always starts at zero; menu
+      *                 option 5 now prints the summary report before
+      *                 ending, same as declining to continue; and the
+      *                 report's grand total is edited before being
+      *                 strung into the print line.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULATOR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE
+               ASSIGN TO "TRANSIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO "AUDITOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FS.
+
+           SELECT CKPT-FILE
+               ASSIGN TO "CKPTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FS.
+
+           SELECT RPT-FILE
+               ASSIGN TO "RPTOUT"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CALC-FILE
+               ASSIGN TO "CALCOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CALCOUT-FS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANS-FILE.
+           COPY TRANSREC.
+
+       FD  AUDIT-FILE.
+           COPY AUDITREC.
+
+       FD  CKPT-FILE.
+           COPY CKPTREC.
+
+       FD  RPT-FILE.
+           COPY RPTREC.
+
+       FD  CALC-FILE.
+           COPY CALCREC.
+
        WORKING-STORAGE SECTION.
-       77 WS-MODO              PIC X(01).
+       COPY CALCFLDS.
+
+       77 WS-RUN-MODE          PIC X(05).
+           88 WS-MODO-BATCH    VALUE "BATCH".
+           88 WS-MODO-TELA     VALUE "TELA".
+
+       77 WS-FIM-ARQUIVO       PIC X(01).
+           88 WS-FIM-TRANS     VALUE "S".
+
+       77 WS-AUDITORIA-STATUS  PIC X(01)  VALUE "N".
+           88 WS-AUDITORIA-ABERTA VALUE "S".
+
+       77 WS-CALCOUT-STATUS    PIC X(01)  VALUE "N".
+           88 WS-CALCOUT-ABERTO VALUE "S".
+
+       77 WS-AUDIT-FS           PIC X(02)  VALUE "00".
+       77 WS-CKPT-FS            PIC X(02)  VALUE "00".
+       77 WS-CALCOUT-FS         PIC X(02)  VALUE "00".
+
+       77 WS-DATA-ATUAL         PIC 9(08).
+       77 WS-HORA-ATUAL         PIC 9(08).
+       77 WS-TIMESTAMP          PIC X(26).
+
+       77 WS-QUOCIENTE-TEMP     PIC S9(09)
+                                 SIGN LEADING SEPARATE CHARACTER.
+
+       01  WS-ENTRADA-NUM.
+           05  WS-ENTRADA-SINAL    PIC X(01).
+           05  WS-ENTRADA-DIGITOS  PIC 9(11).
+
+       77 WS-ENTRADA-STATUS     PIC X(01).
+           88 WS-ENTRADA-VALIDA VALUE "S".
+
+       77 WS-MEMORIA-STATUS     PIC X(01)  VALUE "N".
+           88 WS-MEMORIA-RECUPERADA VALUE "S".
+
+       77 WS-SESSAO-STATUS      PIC X(01)  VALUE "S".
+           88 WS-SESSAO-ATIVA   VALUE "S".
+
+       77 WS-MENU-STATUS        PIC X(01).
+           88 WS-MENU-VALIDO    VALUE "S".
+
+       77 WS-CONTADOR-OPERACOES PIC 9(09) COMP VALUE 0.
+       77 WS-CHECKPOINT-INTERVALO PIC 9(04) VALUE 10.
+       77 WS-CKPT-QUOCIENTE     PIC 9(09) COMP.
+       77 WS-CKPT-RESTO         PIC 9(04).
+
+       77 WS-CKPT-STATUS        PIC X(01)  VALUE "N".
+           88 WS-CKPT-ABERTO    VALUE "S".
+
+       77 WS-CONT-SOMA          PIC 9(07) VALUE 0.
+       77 WS-CONT-SUBTRAI       PIC 9(07) VALUE 0.
+       77 WS-CONT-DIVIDE        PIC 9(07) VALUE 0.
+       77 WS-CONT-MULTIPLICA    PIC 9(07) VALUE 0.
+       77 WS-CONT-MODULO        PIC 9(07) VALUE 0.
+       77 WS-CONT-POTENCIA      PIC 9(07) VALUE 0.
+       77 WS-CONT-RAIZ          PIC 9(07) VALUE 0.
+
+       77 WS-SOMA-RESULTADOS    PIC S9(11)V99
+                                 SIGN LEADING SEPARATE CHARACTER
+                                 VALUE 0.
+       77 WS-SOMA-EDITADA       PIC -(11)9.99.
 
-       77 WS-NUM-1             PIC 9(02).
-       77 WS-NUM-2             PIC 9(02).
+       SCREEN SECTION.
+       01  SS-MENU-TELA.
+           05 BLANK SCREEN.
+           05 LINE 1 COL 1  VALUE "CALCULATOR - SESSÃO ONLINE (TELA)".
+           05 LINE 3 COL 1  VALUE "<1> somar        <2> subtrair".
+           05 LINE 4 COL 1  VALUE "<3> dividir      <4> multiplicar".
+           05 LINE 5 COL 1  VALUE "<5> sair         <6> M+".
+           05 LINE 6 COL 1  VALUE "<7> MR           <8> MOD".
+           05 LINE 7 COL 1  VALUE "<9> EXP          <A> RAIZ".
+           05 LINE 9 COL 1  VALUE "Opção: ".
+           05 LINE 9 COL 9  PIC X(01) TO WS-MODO.
 
-       77 WS-RESULT            PIC 9(03).
+       01  SS-NUM-1-TELA.
+           05 BLANK SCREEN.
+           05 LINE 1 COL 1  VALUE "Informe o primeiro número".
+           05 LINE 2 COL 1
+                    VALUE "(sinal +/-/espaço seguido de 11 dígitos)".
+           05 LINE 4 COL 1  VALUE "Sinal...: ".
+           05 LINE 4 COL 11 PIC X(01)  TO WS-ENTRADA-SINAL.
+           05 LINE 5 COL 1  VALUE "Dígitos.: ".
+           05 LINE 5 COL 11 PIC 9(11) TO WS-ENTRADA-DIGITOS.
+
+       01  SS-NUM-2-TELA.
+           05 BLANK SCREEN.
+           05 LINE 1 COL 1  VALUE "Informe o segundo número".
+           05 LINE 2 COL 1
+                    VALUE "(sinal +/-/espaço seguido de 11 dígitos)".
+           05 LINE 4 COL 1  VALUE "Sinal...: ".
+           05 LINE 4 COL 11 PIC X(01)  TO WS-ENTRADA-SINAL.
+           05 LINE 5 COL 1  VALUE "Dígitos.: ".
+           05 LINE 5 COL 11 PIC 9(11) TO WS-ENTRADA-DIGITOS.
+
+       01  SS-RESULTADO-TELA.
+           05 LINE 11 COL 1 VALUE "Resultado: ".
+           05 LINE 11 COL 12 PIC -(09)9.99 FROM WS-RESULT.
+
+       01  SS-MEMORIA-TELA.
+           05 LINE 11 COL 1 VALUE "Memória..: ".
+           05 LINE 11 COL 12 PIC -(09)9.99 FROM WS-MEMORIA.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-            INITIALISE WS-MODO
+            PERFORM PROC-INICIALIZAR
+                    THRU PROC-INICIALIZAR-END
+
+            IF WS-MODO-BATCH
+               PERFORM PROC-EXECUTAR-BATCH
+                       THRU PROC-EXECUTAR-BATCH-END
+            ELSE
+               IF WS-MODO-TELA
+                  PERFORM PROC-SESSAO-TELA
+                          THRU PROC-SESSAO-TELA-END
+               ELSE
+                  PERFORM PROC-SESSAO-INTERATIVA
+                          THRU PROC-SESSAO-INTERATIVA-END
+               END-IF
+            END-IF
+
+            PERFORM PROC-ENCERRAR
+            .
+       MAIN-PROCEDURE-END.
+
+       PROC-INICIALIZAR.
+            INITIALIZE WS-MODO
                        WS-NUM-1
                        WS-NUM-2
                        WS-RESULT
 
+            ACCEPT WS-RUN-MODE FROM ENVIRONMENT "CALC-RUN-MODE"
+            .
+       PROC-INICIALIZAR-END.
+
+       PROC-SESSAO-INTERATIVA.
+            PERFORM PROC-CICLO-MENU
+                    THRU PROC-CICLO-MENU-END
+                    UNTIL NOT WS-SESSAO-ATIVA
+            .
+       PROC-SESSAO-INTERATIVA-END.
+
+       PROC-CICLO-MENU.
+            MOVE "N" TO WS-MENU-STATUS
+
             PERFORM PROC-MENU
                     THRU PROC-MENU-END
+                    UNTIL WS-MENU-VALIDO
 
             PERFORM PROC-CONTINUE-OR-EXIT
                     THRU PROC-CONTINUE-OR-EXIT-END
+            .
+       PROC-CICLO-MENU-END.
 
+       PROC-SESSAO-TELA.
+            PERFORM PROC-CICLO-TELA
+                    THRU PROC-CICLO-TELA-END
+                    UNTIL NOT WS-SESSAO-ATIVA
             .
-       MAIN-PROCEDURE-END.
+       PROC-SESSAO-TELA-END.
+
+       PROC-CICLO-TELA.
+            MOVE "N" TO WS-MENU-STATUS
+
+            PERFORM PROC-MENU-TELA
+                    THRU PROC-MENU-TELA-END
+                    UNTIL WS-MENU-VALIDO
+
+            PERFORM PROC-CONTINUE-OR-EXIT
+                    THRU PROC-CONTINUE-OR-EXIT-END
+            .
+       PROC-CICLO-TELA-END.
 
        PROC-SOMAR.
             COMPUTE WS-RESULT = WS-NUM-1 + WS-NUM-2.
 
             DISPLAY "A soma de " WS-NUM-1 " e " WS-NUM-2
                     " é: " WS-RESULT
+
+            PERFORM PROC-REGISTRAR-AUDITORIA
+                    THRU PROC-REGISTRAR-AUDITORIA-END
            .
        PROC-SOMAR-END.
 
@@ -45,19 +280,25 @@
 
             DISPLAY "A subtração de " WS-NUM-1 " e " WS-NUM-2
                     " é: " WS-RESULT
+
+            PERFORM PROC-REGISTRAR-AUDITORIA
+                    THRU PROC-REGISTRAR-AUDITORIA-END
            .
        PROC-SUBTRAIR-END.
 
        PROC-DIVIDIR.
             IF WS-NUM-2 = 0
                DISPLAY "Não é possivel dividir um numero por ZERO"
-               PERFORM MAIN-PROCEDURE THRU MAIN-PROCEDURE-END
+               GO TO PROC-DIVIDIR-END
             END-IF.
 
             COMPUTE WS-RESULT = WS-NUM-1 / WS-NUM-2.
 
             DISPLAY "A divisão de " WS-NUM-1 " e " WS-NUM-2
                     " é: " WS-RESULT
+
+            PERFORM PROC-REGISTRAR-AUDITORIA
+                    THRU PROC-REGISTRAR-AUDITORIA-END
            .
        PROC-DIVIDIR-END.
 
@@ -66,9 +307,192 @@
 
             DISPLAY "A multiplicação de " WS-NUM-1 " e " WS-NUM-2
                     " é: " WS-RESULT
+
+            PERFORM PROC-REGISTRAR-AUDITORIA
+                    THRU PROC-REGISTRAR-AUDITORIA-END
            .
        PROC-MULTIPLICAR-END.
 
+       PROC-MODULO.
+            IF WS-NUM-2 = 0
+               DISPLAY "Não é possivel calcular o resto de uma "
+                       "divisão por ZERO"
+               GO TO PROC-MODULO-END
+            END-IF.
+
+            DIVIDE WS-NUM-1 BY WS-NUM-2
+                   GIVING WS-QUOCIENTE-TEMP
+                   REMAINDER WS-RESULT
+
+            DISPLAY "O resto da divisão de " WS-NUM-1 " por " WS-NUM-2
+                    " é: " WS-RESULT
+
+            PERFORM PROC-REGISTRAR-AUDITORIA
+                    THRU PROC-REGISTRAR-AUDITORIA-END
+           .
+       PROC-MODULO-END.
+
+       PROC-POTENCIA.
+            COMPUTE WS-RESULT = WS-NUM-1 ** WS-NUM-2
+               ON SIZE ERROR
+                  DISPLAY "Potência excede a capacidade de WS-RESULT"
+                  GO TO PROC-POTENCIA-END
+            END-COMPUTE.
+
+            DISPLAY "A potência de " WS-NUM-1 " elevado a " WS-NUM-2
+                    " é: " WS-RESULT
+
+            PERFORM PROC-REGISTRAR-AUDITORIA
+                    THRU PROC-REGISTRAR-AUDITORIA-END
+           .
+       PROC-POTENCIA-END.
+
+       PROC-RAIZ.
+            IF WS-NUM-1 < 0
+               DISPLAY "Não é possivel calcular raiz quadrada de "
+                       "número negativo"
+               GO TO PROC-RAIZ-END
+            END-IF.
+
+            COMPUTE WS-RESULT = WS-NUM-1 ** 0.5.
+
+            DISPLAY "A raiz quadrada de " WS-NUM-1
+                    " é: " WS-RESULT
+
+            PERFORM PROC-REGISTRAR-AUDITORIA
+                    THRU PROC-REGISTRAR-AUDITORIA-END
+           .
+       PROC-RAIZ-END.
+
+       PROC-REGISTRAR-AUDITORIA.
+            IF NOT WS-AUDITORIA-ABERTA
+               OPEN EXTEND AUDIT-FILE
+               IF WS-AUDIT-FS = "00"
+                  SET WS-AUDITORIA-ABERTA TO TRUE
+               ELSE
+                  DISPLAY "Erro ao abrir AUDITOUT, status: "
+                          WS-AUDIT-FS
+               END-IF
+            END-IF
+
+            ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+            ACCEPT WS-HORA-ATUAL FROM TIME
+
+            STRING WS-DATA-ATUAL(1:4) "-" WS-DATA-ATUAL(5:2) "-"
+                   WS-DATA-ATUAL(7:2) " " WS-HORA-ATUAL(1:2) ":"
+                   WS-HORA-ATUAL(3:2) ":" WS-HORA-ATUAL(5:2) "."
+                   WS-HORA-ATUAL(7:2)
+                   DELIMITED BY SIZE INTO WS-TIMESTAMP
+            END-STRING
+
+            IF WS-AUDITORIA-ABERTA
+               MOVE WS-MODO      TO AUDIT-MODO
+               MOVE WS-NUM-1     TO AUDIT-NUM-1
+               MOVE WS-NUM-2     TO AUDIT-NUM-2
+               MOVE WS-RESULT    TO AUDIT-RESULT
+               MOVE WS-TIMESTAMP TO AUDIT-TIMESTAMP
+
+               WRITE AUDIT-REC
+
+               IF WS-AUDIT-FS NOT = "00"
+                  DISPLAY "Erro ao gravar AUDITOUT, status: "
+                          WS-AUDIT-FS
+               END-IF
+            END-IF
+
+            ADD 1 TO WS-CONTADOR-OPERACOES
+
+            DIVIDE WS-CONTADOR-OPERACOES BY WS-CHECKPOINT-INTERVALO
+                   GIVING WS-CKPT-QUOCIENTE
+                   REMAINDER WS-CKPT-RESTO
+
+            IF WS-CKPT-RESTO = 0
+               PERFORM PROC-GRAVAR-CHECKPOINT
+                       THRU PROC-GRAVAR-CHECKPOINT-END
+            END-IF
+
+            PERFORM PROC-ACUMULAR-ESTATISTICA
+                    THRU PROC-ACUMULAR-ESTATISTICA-END
+
+            PERFORM PROC-GRAVAR-CALCOUT
+                    THRU PROC-GRAVAR-CALCOUT-END
+            .
+       PROC-REGISTRAR-AUDITORIA-END.
+
+       PROC-ACUMULAR-ESTATISTICA.
+            ADD WS-RESULT TO WS-SOMA-RESULTADOS
+
+            EVALUATE WS-MODO
+               WHEN "1"
+                   ADD 1 TO WS-CONT-SOMA
+               WHEN "2"
+                   ADD 1 TO WS-CONT-SUBTRAI
+               WHEN "3"
+                   ADD 1 TO WS-CONT-DIVIDE
+               WHEN "4"
+                   ADD 1 TO WS-CONT-MULTIPLICA
+               WHEN "8"
+                   ADD 1 TO WS-CONT-MODULO
+               WHEN "9"
+                   ADD 1 TO WS-CONT-POTENCIA
+               WHEN "A"
+                   ADD 1 TO WS-CONT-RAIZ
+            END-EVALUATE
+            .
+       PROC-ACUMULAR-ESTATISTICA-END.
+
+       PROC-GRAVAR-CALCOUT.
+            IF NOT WS-CALCOUT-ABERTO
+               OPEN EXTEND CALC-FILE
+               IF WS-CALCOUT-FS = "00"
+                  SET WS-CALCOUT-ABERTO TO TRUE
+               ELSE
+                  DISPLAY "Erro ao abrir CALCOUT, status: "
+                          WS-CALCOUT-FS
+               END-IF
+            END-IF
+
+            IF WS-CALCOUT-ABERTO
+               MOVE WS-MODO   TO CALC-REC-MODO
+               MOVE WS-NUM-1  TO CALC-REC-NUM-1
+               MOVE WS-NUM-2  TO CALC-REC-NUM-2
+               MOVE WS-RESULT TO CALC-REC-RESULT
+
+               WRITE CALC-REC
+
+               IF WS-CALCOUT-FS NOT = "00"
+                  DISPLAY "Erro ao gravar CALCOUT, status: "
+                          WS-CALCOUT-FS
+               END-IF
+            END-IF
+            .
+       PROC-GRAVAR-CALCOUT-END.
+
+       PROC-GRAVAR-CHECKPOINT.
+            IF NOT WS-CKPT-ABERTO
+               OPEN EXTEND CKPT-FILE
+               IF WS-CKPT-FS = "00"
+                  SET WS-CKPT-ABERTO TO TRUE
+               ELSE
+                  DISPLAY "Erro ao abrir CKPTOUT, status: "
+                          WS-CKPT-FS
+               END-IF
+            END-IF
+
+            IF WS-CKPT-ABERTO
+               MOVE WS-CONTADOR-OPERACOES TO CKPT-CONTADOR
+               MOVE WS-TIMESTAMP           TO CKPT-TIMESTAMP
+
+               WRITE CKPT-REC
+
+               IF WS-CKPT-FS NOT = "00"
+                  DISPLAY "Erro ao gravar CKPTOUT, status: "
+                          WS-CKPT-FS
+               END-IF
+            END-IF
+            .
+       PROC-GRAVAR-CHECKPOINT-END.
+
        PROC-MENU.
             DISPLAY "**************************************************"
             DISPLAY "Selecione o modo que deseja:"
@@ -77,37 +501,313 @@
             DISPLAY "<3> para dividir"
             DISPLAY "<4> para multiplicar"
             DISPLAY "<5> para sair"
+            DISPLAY "<6> para M+  (soma resultado na memória)"
+            DISPLAY "<7> para MR  (recupera memória no 1º número)"
+            DISPLAY "<8> para MOD (resto da divisão)"
+            DISPLAY "<9> para EXP (potenciação)"
+            DISPLAY "<A> para RAIZ (raiz quadrada)"
             DISPLAY "**************************************************"
             ACCEPT WS-MODO
 
-            DISPLAY "Insira o primeiro numero:"
-            ACCEPT WS-NUM-1.
+            EVALUATE WS-MODO
+               WHEN "1"
+                   PERFORM PROC-SOLICITAR-NUM-1
+                           THRU PROC-SOLICITAR-NUM-1-END
+                   PERFORM PROC-SOLICITAR-NUM-2
+                           THRU PROC-SOLICITAR-NUM-2-END
+                   PERFORM PROC-SOMAR
+                           THRU PROC-SOMAR-END
+                   MOVE "S" TO WS-MENU-STATUS
+               WHEN "2"
+                   PERFORM PROC-SOLICITAR-NUM-1
+                           THRU PROC-SOLICITAR-NUM-1-END
+                   PERFORM PROC-SOLICITAR-NUM-2
+                           THRU PROC-SOLICITAR-NUM-2-END
+                   PERFORM PROC-SUBTRAIR
+                           THRU PROC-SUBTRAIR-END
+                   MOVE "S" TO WS-MENU-STATUS
+               WHEN "3"
+                   PERFORM PROC-SOLICITAR-NUM-1
+                           THRU PROC-SOLICITAR-NUM-1-END
+                   PERFORM PROC-SOLICITAR-NUM-2
+                           THRU PROC-SOLICITAR-NUM-2-END
+                   PERFORM PROC-DIVIDIR
+                           THRU PROC-DIVIDIR-END
+                   MOVE "S" TO WS-MENU-STATUS
+               WHEN "4"
+                   PERFORM PROC-SOLICITAR-NUM-1
+                           THRU PROC-SOLICITAR-NUM-1-END
+                   PERFORM PROC-SOLICITAR-NUM-2
+                           THRU PROC-SOLICITAR-NUM-2-END
+                   PERFORM PROC-MULTIPLICAR
+                           THRU PROC-MULTIPLICAR-END
+                   MOVE "S" TO WS-MENU-STATUS
+               WHEN "5"
+                   PERFORM PROC-IMPRIMIR-RELATORIO
+                           THRU PROC-IMPRIMIR-RELATORIO-END
+                   PERFORM PROC-ENCERRAR
+               WHEN "6"
+                   PERFORM PROC-MEMORIA-SOMAR
+                           THRU PROC-MEMORIA-SOMAR-END
+                   MOVE "S" TO WS-MENU-STATUS
+               WHEN "7"
+                   PERFORM PROC-MEMORIA-RECUPERAR
+                           THRU PROC-MEMORIA-RECUPERAR-END
+                   MOVE "S" TO WS-MENU-STATUS
+               WHEN "8"
+                   PERFORM PROC-SOLICITAR-NUM-1
+                           THRU PROC-SOLICITAR-NUM-1-END
+                   PERFORM PROC-SOLICITAR-NUM-2
+                           THRU PROC-SOLICITAR-NUM-2-END
+                   PERFORM PROC-MODULO
+                           THRU PROC-MODULO-END
+                   MOVE "S" TO WS-MENU-STATUS
+               WHEN "9"
+                   PERFORM PROC-SOLICITAR-NUM-1
+                           THRU PROC-SOLICITAR-NUM-1-END
+                   PERFORM PROC-SOLICITAR-NUM-2
+                           THRU PROC-SOLICITAR-NUM-2-END
+                   PERFORM PROC-POTENCIA
+                           THRU PROC-POTENCIA-END
+                   MOVE "S" TO WS-MENU-STATUS
+               WHEN "A"
+                   PERFORM PROC-SOLICITAR-NUM-1
+                           THRU PROC-SOLICITAR-NUM-1-END
+                   PERFORM PROC-RAIZ
+                           THRU PROC-RAIZ-END
+                   MOVE "S" TO WS-MENU-STATUS
+               WHEN OTHER
+                   DISPLAY "Valor inválido!"
+            END-EVALUATE
+            .
+       PROC-MENU-END.
 
-            DISPLAY "Insira o segundo numero:"
-            ACCEPT WS-NUM-2.
+       PROC-MENU-TELA.
+            DISPLAY SS-MENU-TELA
+            ACCEPT SS-MENU-TELA
 
             EVALUATE WS-MODO
                WHEN "1"
+                   PERFORM PROC-SOLICITAR-NUM-1-TELA
+                           THRU PROC-SOLICITAR-NUM-1-TELA-END
+                   PERFORM PROC-SOLICITAR-NUM-2-TELA
+                           THRU PROC-SOLICITAR-NUM-2-TELA-END
                    PERFORM PROC-SOMAR
                            THRU PROC-SOMAR-END
+                   DISPLAY SS-RESULTADO-TELA
+                   MOVE "S" TO WS-MENU-STATUS
                WHEN "2"
+                   PERFORM PROC-SOLICITAR-NUM-1-TELA
+                           THRU PROC-SOLICITAR-NUM-1-TELA-END
+                   PERFORM PROC-SOLICITAR-NUM-2-TELA
+                           THRU PROC-SOLICITAR-NUM-2-TELA-END
                    PERFORM PROC-SUBTRAIR
                            THRU PROC-SUBTRAIR-END
+                   DISPLAY SS-RESULTADO-TELA
+                   MOVE "S" TO WS-MENU-STATUS
                WHEN "3"
+                   PERFORM PROC-SOLICITAR-NUM-1-TELA
+                           THRU PROC-SOLICITAR-NUM-1-TELA-END
+                   PERFORM PROC-SOLICITAR-NUM-2-TELA
+                           THRU PROC-SOLICITAR-NUM-2-TELA-END
                    PERFORM PROC-DIVIDIR
                            THRU PROC-DIVIDIR-END
+                   DISPLAY SS-RESULTADO-TELA
+                   MOVE "S" TO WS-MENU-STATUS
                WHEN "4"
+                   PERFORM PROC-SOLICITAR-NUM-1-TELA
+                           THRU PROC-SOLICITAR-NUM-1-TELA-END
+                   PERFORM PROC-SOLICITAR-NUM-2-TELA
+                           THRU PROC-SOLICITAR-NUM-2-TELA-END
                    PERFORM PROC-MULTIPLICAR
                            THRU PROC-MULTIPLICAR-END
+                   DISPLAY SS-RESULTADO-TELA
+                   MOVE "S" TO WS-MENU-STATUS
                WHEN "5"
+                   PERFORM PROC-IMPRIMIR-RELATORIO
+                           THRU PROC-IMPRIMIR-RELATORIO-END
                    PERFORM PROC-ENCERRAR
+               WHEN "6"
+                   PERFORM PROC-MEMORIA-SOMAR
+                           THRU PROC-MEMORIA-SOMAR-END
+                   DISPLAY SS-MEMORIA-TELA
+                   MOVE "S" TO WS-MENU-STATUS
+               WHEN "7"
+                   PERFORM PROC-MEMORIA-RECUPERAR
+                           THRU PROC-MEMORIA-RECUPERAR-END
+                   DISPLAY SS-MEMORIA-TELA
+                   MOVE "S" TO WS-MENU-STATUS
+               WHEN "8"
+                   PERFORM PROC-SOLICITAR-NUM-1-TELA
+                           THRU PROC-SOLICITAR-NUM-1-TELA-END
+                   PERFORM PROC-SOLICITAR-NUM-2-TELA
+                           THRU PROC-SOLICITAR-NUM-2-TELA-END
+                   PERFORM PROC-MODULO
+                           THRU PROC-MODULO-END
+                   DISPLAY SS-RESULTADO-TELA
+                   MOVE "S" TO WS-MENU-STATUS
+               WHEN "9"
+                   PERFORM PROC-SOLICITAR-NUM-1-TELA
+                           THRU PROC-SOLICITAR-NUM-1-TELA-END
+                   PERFORM PROC-SOLICITAR-NUM-2-TELA
+                           THRU PROC-SOLICITAR-NUM-2-TELA-END
+                   PERFORM PROC-POTENCIA
+                           THRU PROC-POTENCIA-END
+                   DISPLAY SS-RESULTADO-TELA
+                   MOVE "S" TO WS-MENU-STATUS
+               WHEN "A"
+                   PERFORM PROC-SOLICITAR-NUM-1-TELA
+                           THRU PROC-SOLICITAR-NUM-1-TELA-END
+                   PERFORM PROC-RAIZ
+                           THRU PROC-RAIZ-END
+                   DISPLAY SS-RESULTADO-TELA
+                   MOVE "S" TO WS-MENU-STATUS
                WHEN OTHER
                    DISPLAY "Valor inválido!"
-                   PERFORM MAIN-PROCEDURE
-                           THRU MAIN-PROCEDURE-END
             END-EVALUATE
             .
-       PROC-MENU-END.
+       PROC-MENU-TELA-END.
+
+       PROC-SOLICITAR-NUM-1-TELA.
+            IF WS-MEMORIA-RECUPERADA
+               MOVE "N" TO WS-MEMORIA-STATUS
+            ELSE
+               MOVE "N" TO WS-ENTRADA-STATUS
+
+               PERFORM PROC-LER-E-VALIDAR-NUM-1-TELA
+                       THRU PROC-LER-E-VALIDAR-NUM-1-TELA-END
+                       UNTIL WS-ENTRADA-VALIDA
+            END-IF
+            .
+       PROC-SOLICITAR-NUM-1-TELA-END.
+
+       PROC-LER-E-VALIDAR-NUM-1-TELA.
+            DISPLAY SS-NUM-1-TELA
+            ACCEPT SS-NUM-1-TELA
+
+            IF WS-ENTRADA-DIGITOS IS NUMERIC
+               AND (WS-ENTRADA-SINAL = "+" OR WS-ENTRADA-SINAL = "-"
+                    OR WS-ENTRADA-SINAL = " ")
+               COMPUTE WS-NUM-1 = WS-ENTRADA-DIGITOS / 100
+               IF WS-ENTRADA-SINAL = "-"
+                  COMPUTE WS-NUM-1 = WS-NUM-1 * -1
+               END-IF
+               MOVE "S" TO WS-ENTRADA-STATUS
+            ELSE
+               DISPLAY "Entrada inválida! Informe sinal e somente "
+                       "dígitos."
+            END-IF
+            .
+       PROC-LER-E-VALIDAR-NUM-1-TELA-END.
+
+       PROC-SOLICITAR-NUM-2-TELA.
+            MOVE "N" TO WS-ENTRADA-STATUS
+
+            PERFORM PROC-LER-E-VALIDAR-NUM-2-TELA
+                    THRU PROC-LER-E-VALIDAR-NUM-2-TELA-END
+                    UNTIL WS-ENTRADA-VALIDA
+            .
+       PROC-SOLICITAR-NUM-2-TELA-END.
+
+       PROC-LER-E-VALIDAR-NUM-2-TELA.
+            DISPLAY SS-NUM-2-TELA
+            ACCEPT SS-NUM-2-TELA
+
+            IF WS-ENTRADA-DIGITOS IS NUMERIC
+               AND (WS-ENTRADA-SINAL = "+" OR WS-ENTRADA-SINAL = "-"
+                    OR WS-ENTRADA-SINAL = " ")
+               COMPUTE WS-NUM-2 = WS-ENTRADA-DIGITOS / 100
+               IF WS-ENTRADA-SINAL = "-"
+                  COMPUTE WS-NUM-2 = WS-NUM-2 * -1
+               END-IF
+               MOVE "S" TO WS-ENTRADA-STATUS
+            ELSE
+               DISPLAY "Entrada inválida! Informe sinal e somente "
+                       "dígitos."
+            END-IF
+            .
+       PROC-LER-E-VALIDAR-NUM-2-TELA-END.
+
+       PROC-SOLICITAR-NUM-1.
+            IF WS-MEMORIA-RECUPERADA
+               MOVE "N" TO WS-MEMORIA-STATUS
+            ELSE
+               MOVE "N" TO WS-ENTRADA-STATUS
+
+               PERFORM PROC-LER-E-VALIDAR-NUM-1
+                       THRU PROC-LER-E-VALIDAR-NUM-1-END
+                       UNTIL WS-ENTRADA-VALIDA
+            END-IF
+            .
+       PROC-SOLICITAR-NUM-1-END.
+
+       PROC-LER-E-VALIDAR-NUM-1.
+            DISPLAY "Insira o primeiro numero:"
+            DISPLAY "(sinal +/-/espaço seguido de 11 dígitos, "
+                    "últimos 2 são os centavos)"
+            ACCEPT WS-ENTRADA-NUM
+
+            IF WS-ENTRADA-DIGITOS IS NUMERIC
+               AND (WS-ENTRADA-SINAL = "+" OR WS-ENTRADA-SINAL = "-"
+                    OR WS-ENTRADA-SINAL = " ")
+               COMPUTE WS-NUM-1 = WS-ENTRADA-DIGITOS / 100
+               IF WS-ENTRADA-SINAL = "-"
+                  COMPUTE WS-NUM-1 = WS-NUM-1 * -1
+               END-IF
+               MOVE "S" TO WS-ENTRADA-STATUS
+            ELSE
+               DISPLAY "Entrada inválida! Informe sinal e somente "
+                       "dígitos."
+            END-IF
+            .
+       PROC-LER-E-VALIDAR-NUM-1-END.
+
+       PROC-SOLICITAR-NUM-2.
+            MOVE "N" TO WS-ENTRADA-STATUS
+
+            PERFORM PROC-LER-E-VALIDAR-NUM-2
+                    THRU PROC-LER-E-VALIDAR-NUM-2-END
+                    UNTIL WS-ENTRADA-VALIDA
+            .
+       PROC-SOLICITAR-NUM-2-END.
+
+       PROC-LER-E-VALIDAR-NUM-2.
+            DISPLAY "Insira o segundo numero:"
+            DISPLAY "(sinal +/-/espaço seguido de 11 dígitos, "
+                    "últimos 2 são os centavos)"
+            ACCEPT WS-ENTRADA-NUM
+
+            IF WS-ENTRADA-DIGITOS IS NUMERIC
+               AND (WS-ENTRADA-SINAL = "+" OR WS-ENTRADA-SINAL = "-"
+                    OR WS-ENTRADA-SINAL = " ")
+               COMPUTE WS-NUM-2 = WS-ENTRADA-DIGITOS / 100
+               IF WS-ENTRADA-SINAL = "-"
+                  COMPUTE WS-NUM-2 = WS-NUM-2 * -1
+               END-IF
+               MOVE "S" TO WS-ENTRADA-STATUS
+            ELSE
+               DISPLAY "Entrada inválida! Informe sinal e somente "
+                       "dígitos."
+            END-IF
+            .
+       PROC-LER-E-VALIDAR-NUM-2-END.
+
+       PROC-MEMORIA-SOMAR.
+            ADD WS-RESULT TO WS-MEMORIA
+
+            DISPLAY "Resultado somado à memória. Memória atual: "
+                    WS-MEMORIA
+            .
+       PROC-MEMORIA-SOMAR-END.
+
+       PROC-MEMORIA-RECUPERAR.
+            MOVE WS-MEMORIA TO WS-NUM-1
+            SET WS-MEMORIA-RECUPERADA TO TRUE
+
+            DISPLAY "Memória recuperada para o primeiro número: "
+                    WS-NUM-1
+            .
+       PROC-MEMORIA-RECUPERAR-END.
 
        PROC-CONTINUE-OR-EXIT.
             DISPLAY "**************************************************"
@@ -119,19 +819,143 @@
 
             EVALUATE WS-MODO
                WHEN "S"
-                   PERFORM MAIN-PROCEDURE
-                           THRU MAIN-PROCEDURE-END
+                   CONTINUE
                WHEN "s"
-                   PERFORM MAIN-PROCEDURE
-                           THRU MAIN-PROCEDURE-END
+                   CONTINUE
                WHEN OTHER
                    DISPLAY "Finalizando programa..."
-                   PERFORM PROC-ENCERRAR
+                   MOVE "N" TO WS-SESSAO-STATUS
+                   PERFORM PROC-IMPRIMIR-RELATORIO
+                           THRU PROC-IMPRIMIR-RELATORIO-END
             END-EVALUATE
             .
        PROC-CONTINUE-OR-EXIT-END.
 
+       PROC-IMPRIMIR-RELATORIO.
+            OPEN OUTPUT RPT-FILE
+
+            MOVE "RELATÓRIO DE FIM DE SESSÃO - CALCULATOR"
+                 TO RPT-LINE
+            WRITE RPT-LINE
+
+            MOVE SPACES TO RPT-LINE
+            WRITE RPT-LINE
+
+            STRING "Somas ........: " WS-CONT-SOMA
+                   DELIMITED BY SIZE INTO RPT-LINE
+            WRITE RPT-LINE
+
+            STRING "Subtrações ...: " WS-CONT-SUBTRAI
+                   DELIMITED BY SIZE INTO RPT-LINE
+            WRITE RPT-LINE
+
+            STRING "Divisões .....: " WS-CONT-DIVIDE
+                   DELIMITED BY SIZE INTO RPT-LINE
+            WRITE RPT-LINE
+
+            STRING "Multiplicações: " WS-CONT-MULTIPLICA
+                   DELIMITED BY SIZE INTO RPT-LINE
+            WRITE RPT-LINE
+
+            STRING "MOD ..........: " WS-CONT-MODULO
+                   DELIMITED BY SIZE INTO RPT-LINE
+            WRITE RPT-LINE
+
+            STRING "EXP ..........: " WS-CONT-POTENCIA
+                   DELIMITED BY SIZE INTO RPT-LINE
+            WRITE RPT-LINE
+
+            STRING "RAIZ .........: " WS-CONT-RAIZ
+                   DELIMITED BY SIZE INTO RPT-LINE
+            WRITE RPT-LINE
+
+            MOVE SPACES TO RPT-LINE
+            WRITE RPT-LINE
+
+            MOVE WS-SOMA-RESULTADOS TO WS-SOMA-EDITADA
+
+            STRING "Soma de todos os resultados: " WS-SOMA-EDITADA
+                   DELIMITED BY SIZE INTO RPT-LINE
+            WRITE RPT-LINE
+
+            CLOSE RPT-FILE
+            .
+       PROC-IMPRIMIR-RELATORIO-END.
+
+       PROC-EXECUTAR-BATCH.
+            OPEN INPUT TRANS-FILE
+
+            MOVE "N" TO WS-FIM-ARQUIVO
+
+            PERFORM PROC-LER-TRANSACAO
+                    THRU PROC-LER-TRANSACAO-END
+
+            PERFORM PROC-PROCESSAR-TRANSACAO
+                    THRU PROC-PROCESSAR-TRANSACAO-END
+                    UNTIL WS-FIM-TRANS
+
+            CLOSE TRANS-FILE
+            .
+       PROC-EXECUTAR-BATCH-END.
+
+       PROC-LER-TRANSACAO.
+            READ TRANS-FILE
+                AT END
+                    SET WS-FIM-TRANS TO TRUE
+            END-READ
+            .
+       PROC-LER-TRANSACAO-END.
+
+       PROC-PROCESSAR-TRANSACAO.
+            MOVE TRANS-MODO  TO WS-MODO
+            MOVE TRANS-NUM-1 TO WS-NUM-1
+            MOVE TRANS-NUM-2 TO WS-NUM-2
+
+            EVALUATE WS-MODO
+               WHEN "1"
+                   PERFORM PROC-SOMAR
+                           THRU PROC-SOMAR-END
+               WHEN "2"
+                   PERFORM PROC-SUBTRAIR
+                           THRU PROC-SUBTRAIR-END
+               WHEN "3"
+                   PERFORM PROC-DIVIDIR
+                           THRU PROC-DIVIDIR-END
+               WHEN "4"
+                   PERFORM PROC-MULTIPLICAR
+                           THRU PROC-MULTIPLICAR-END
+               WHEN "8"
+                   PERFORM PROC-MODULO
+                           THRU PROC-MODULO-END
+               WHEN "9"
+                   PERFORM PROC-POTENCIA
+                           THRU PROC-POTENCIA-END
+               WHEN "A"
+                   PERFORM PROC-RAIZ
+                           THRU PROC-RAIZ-END
+               WHEN OTHER
+                   DISPLAY "Transação com modo inválido ignorada: "
+                           TRANS-MODO
+            END-EVALUATE
+
+            PERFORM PROC-LER-TRANSACAO
+                    THRU PROC-LER-TRANSACAO-END
+            .
+       PROC-PROCESSAR-TRANSACAO-END.
+
        PROC-ENCERRAR.
+            IF WS-AUDITORIA-ABERTA
+               CLOSE AUDIT-FILE
+            END-IF
+
+            IF WS-CKPT-ABERTO
+               CLOSE CKPT-FILE
+            END-IF
+
+            IF WS-CALCOUT-ABERTO
+               CLOSE CALC-FILE
+            END-IF
+
             STOP RUN.
 
        END PROGRAM CALCULATOR.
